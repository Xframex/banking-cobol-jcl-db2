@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  ERRHDLR - COMMON ERROR-HANDLING COPYBOOK                      *
+      *                                                                *
+      *  STANDARD ERROR / ABEND-SIGNALLING FIELDS SHARED BY THE        *
+      *  ACCOUNT-PROCESSING BATCH SUITE.  ERH- PREFIX KEEPS THESE      *
+      *  FIELDS DISTINCT FROM EACH PROGRAM'S OWN WS- WORKING FIELDS    *
+      *  WHEN BOTH ARE PRESENT IN THE SAME WORKING-STORAGE SECTION.    *
+      *                                                                *
+      ******************************************************************
+       01  ERH-ERROR-HANDLING.
+           05  ERH-ERROR-CODE             PIC 9(04)    VALUE 0.
+           05  ERH-SEVERITY               PIC X(01)    VALUE 'I'.
+               88  ERH-SEVERITY-INFO          VALUE 'I'.
+               88  ERH-SEVERITY-WARNING       VALUE 'W'.
+               88  ERH-SEVERITY-CRITICAL      VALUE 'C'.
+           05  ERH-MESSAGE-TEXT           PIC X(80)    VALUE SPACES.
+           05  ERH-SQLCODE-DISPLAY        PIC -9(8).
+           05  ERH-ABEND-SWITCH           PIC X(01)    VALUE 'N'.
+               88  ERH-ABEND-REQUESTED        VALUE 'Y'.
