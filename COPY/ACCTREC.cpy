@@ -0,0 +1,40 @@
+      ******************************************************************
+      *                                                                *
+      *  ACCTREC - COMMON ACCOUNT DOMAIN COPYBOOK                      *
+      *                                                                *
+      *  SHARED BY ALL ACCOUNT-RELATED BATCH PROGRAMS (ACCTMSTR,       *
+      *  INTCALC, TRANPOST, TRIALBAL).  PROVIDES THE HOST-VARIABLE     *
+      *  LAYOUT FOR A FULL ACCOUNTS ROW (ACR- PREFIX, TO AVOID         *
+      *  COLLIDING WITH EACH PROGRAM'S OWN WS- WORKING FIELDS), THE    *
+      *  TRANSACTION-VALIDITY SWITCH SET BY INPUT VALIDATION, AND THE  *
+      *  ACCOUNT TYPE / STATUS DOMAIN CHECKS USED TO SCREEN INPUT.     *
+      *                                                                *
+      ******************************************************************
+       01  ACR-ACCOUNT-RECORD.
+           05  ACR-ACCOUNT-NUMBER         PIC X(12).
+           05  ACR-CUSTOMER-ID            PIC X(08).
+           05  ACR-ACCOUNT-TYPE           PIC X(01).
+           05  ACR-ACCOUNT-STATUS         PIC X(01).
+           05  ACR-ACCOUNT-BALANCE        PIC S9(11)V99 COMP-3.
+           05  ACR-INTEREST-RATE          PIC 9V9(4)    COMP-3.
+           05  ACR-OVERDRAFT-LIMIT        PIC S9(11)V99 COMP-3.
+
+      *-----------------------------------------------------------------
+      *    SET TO 'N' BY INPUT VALIDATION WHEN AN INBOUND RECORD FAILS
+      *    ANY EDIT CHECK - THE ACTION CODE ITSELF OR ANY FIELD-LEVEL
+      *    EDIT.  MUST BE RESET TO 'Y' BEFORE EACH RECORD IS EDITED.
+      *-----------------------------------------------------------------
+       01  WS-VALID-TRANSACTION           PIC X(01)  VALUE 'Y'.
+           88  VALID-TRANSACTION              VALUE 'Y'.
+           88  INVALID-TRANSACTION            VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      *    DOMAIN CHECKS - MOVE THE FIELD TO BE EDITED INTO THE
+      *    APPROPRIATE CHECK FIELD BELOW AND TEST THE CONDITION-NAME.
+      *-----------------------------------------------------------------
+       01  ACR-DOMAIN-CHECKS.
+           05  ACR-TYPE-CHECK             PIC X(01).
+               88  ACR-TYPE-IS-VALID          VALUE 'C' 'S' 'M' 'L'.
+           05  ACR-STATUS-CHECK           PIC X(01).
+               88  ACR-STATUS-IS-ACTIVE       VALUE 'A'.
+               88  ACR-STATUS-IS-INACTIVE     VALUE 'I'.
