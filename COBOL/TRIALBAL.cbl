@@ -0,0 +1,421 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIALBAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>    YESTERDAY'S CARRY-FORWARD TOTALS - MAY NOT EXIST ON THE
+      *>    VERY FIRST RUN, SO FILE STATUS IS CHECKED RATHER THAN
+      *>    ASSUMED
+           SELECT PRIOR-DAY-TOTALS-FILE
+               ASSIGN TO UT-S-PRIORBAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIORBAL-STATUS.
+
+      *>    TODAY'S TOTALS, WRITTEN OUT TO BECOME TOMORROW'S PRIOR-DAY
+      *>    FILE
+           SELECT CURRENT-DAY-TOTALS-FILE
+               ASSIGN TO UT-S-CURRBAL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRIAL-BALANCE-REPORT
+               ASSIGN TO UT-S-TRIALRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *>    COL 1 ACCOUNT-TYPE, COL 2 ACCOUNT-STATUS, COLS 3-17 BALANCE,
+      *>    PARSED/BUILT VIA REFERENCE MODIFICATION IN THE PROCEDURE
+      *>    DIVISION, THE SAME AS EVERY OTHER FLAT FILE IN THIS SUITE
+       FD PRIOR-DAY-TOTALS-FILE.
+       01 PRIOR-TOTALS-RECORD         PIC X(80).
+
+       FD CURRENT-DAY-TOTALS-FILE.
+       01 CURR-TOTALS-RECORD          PIC X(80).
+
+       FD TRIAL-BALANCE-REPORT.
+       01 TRIAL-BALANCE-REPORT-LINE   PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PROGRAM-INFO.
+           05 WS-PROGRAM-NAME         PIC X(8) VALUE 'TRIALBAL'.
+           05 WS-EXECUTION-DATE       PIC 9(8).
+           05 WS-EXECUTION-TIME       PIC 9(6).
+
+       01 WS-FILE-CONTROL.
+           05 WS-PRIORBAL-STATUS      PIC X(2) VALUE '00'.
+               88 PRIORBAL-FILE-OK        VALUE '00'.
+           05 WS-EOF-PRIORBAL         PIC X VALUE 'N'.
+               88 PRIORBAL-EOF             VALUE 'Y'.
+
+      *>    OUT-OF-BALANCE SWITCH - SET WHEN THE GRAND TOTAL VARIANCE IS
+      *>    NON-ZERO, DRIVES THE FINAL RETURN CODE. A BUCKET CAN SHOW
+      *>    ITS OWN VARIANCE (SEE WS-BUCKET-OUT-OF-BAL BELOW) WITHOUT
+      *>    THIS SWITCH BEING SET, IF THE GRAND TOTAL STILL RECONCILES
+       01 WS-RECONCILIATION-SWITCH.
+           05 WS-OUT-OF-BALANCE       PIC X(1) VALUE 'N'.
+               88 OUT-OF-BALANCE-FOUND    VALUE 'Y'.
+
+       01 WS-GRAND-TOTALS.
+           05 WS-GRAND-ACCT-COUNT     PIC 9(8) VALUE 0.
+           05 WS-GRAND-CURR-TOTAL     PIC S9(13)V99 COMP-3 VALUE 0.
+           05 WS-GRAND-PRIOR-TOTAL    PIC S9(13)V99 COMP-3 VALUE 0.
+           05 WS-GRAND-ACTIVITY-NET   PIC S9(13)V99 COMP-3 VALUE 0.
+           05 WS-GRAND-VARIANCE       PIC S9(13)V99 COMP-3 VALUE 0.
+           05 WS-GRAND-PRIOR-PLUS-ACT PIC S9(13)V99 COMP-3 VALUE 0.
+
+      *>    DISPLAY-USAGE SHADOWS OF THE COMP-3 AMOUNTS ABOVE - STRING
+      *>    REQUIRES A DISPLAY OR NATIONAL OPERAND, SO THE PACKED-
+      *>    DECIMAL AMOUNTS ARE MOVED HERE BEFORE BEING LOGGED
+       01 WS-REPORT-AMOUNTS-DISPLAY.
+           05 WS-DISP-CURR-TOTAL      PIC -9(13).99.
+           05 WS-DISP-PRIOR-PLUS-ACT  PIC -9(13).99.
+           05 WS-DISP-BUCKET-CURR     PIC -9(13).99.
+           05 WS-DISP-BUCKET-PRIOR    PIC -9(13).99.
+           05 WS-DISP-BUCKET-ACTIVITY PIC -9(13).99.
+           05 WS-DISP-BUCKET-VARIANCE PIC -9(13).99.
+
+      *>    DISPLAY-USAGE STAGING FIELD FOR THE BALANCE SLICE OF THE
+      *>    PRIOR/CURRENT TOTALS RECORDS - SAME PICTURE THE BALANCE IS
+      *>    STORED IN ON THE FLAT FILE, SO THE MOVE IN/OUT OF THE
+      *>    RECORD'S REFERENCE-MODIFIED SUBSTRING IS A STRAIGHT COPY
+       01 WS-TOTALS-BALANCE-FIELD.
+           05 WS-TOTALS-BALANCE       PIC S9(13)V99.
+
+      *>    LOOKUP KEY PASSED INTO 205-FIND-OR-ADD-BUCKET - THE CALLER
+      *>    MOVES THE TYPE/STATUS IT IS RESOLVING HERE FIRST
+       01 WS-BUCKET-LOOKUP.
+           05 WS-LOOKUP-TYPE          PIC X(1).
+           05 WS-LOOKUP-STATUS        PIC X(1).
+           05 WS-LOOKUP-FOUND         PIC X(1).
+               88 LOOKUP-FOUND            VALUE 'Y'.
+
+      *>    ONE BUCKET PER DISTINCT ACCOUNT-TYPE / ACCOUNT-STATUS
+      *>    COMBINATION SEEN ACROSS THE PRIOR TOTALS, TODAY'S ACCOUNT
+      *>    BALANCES, AND TODAY'S TRANSACTION ACTIVITY
+       01 WS-BALANCE-BUCKETS.
+           05 WS-BUCKET-COUNT         PIC 9(4) COMP-3 VALUE 0.
+           05 WS-BUCKET-TABLE OCCURS 20 TIMES INDEXED BY WS-BUCKET-IDX.
+               10 WS-BUCKET-TYPE          PIC X(1).
+               10 WS-BUCKET-STATUS        PIC X(1).
+               10 WS-BUCKET-CURR-TOTAL    PIC S9(13)V99 COMP-3 VALUE 0.
+               10 WS-BUCKET-CURR-COUNT    PIC 9(8) VALUE 0.
+               10 WS-BUCKET-PRIOR-TOTAL   PIC S9(13)V99 COMP-3 VALUE 0.
+               10 WS-BUCKET-ACTIVITY-NET  PIC S9(13)V99 COMP-3 VALUE 0.
+               10 WS-BUCKET-VARIANCE      PIC S9(13)V99 COMP-3 VALUE 0.
+               10 WS-BUCKET-OUT-OF-BAL    PIC X(1) VALUE 'N'.
+                   88 BUCKET-OUT-OF-BALANCE   VALUE 'Y'.
+
+      *>    HOST VARIABLES FOR THE GROUP-BY CURSORS
+       01 WS-SQL-VARS.
+           05 WS-SQL-TYPE             PIC X(1).
+           05 WS-SQL-STATUS           PIC X(1).
+           05 WS-SQL-BALANCE-SUM      PIC S9(13)V99 COMP-3.
+           05 WS-SQL-ACCT-COUNT       PIC 9(8).
+           05 WS-SQL-ACTIVITY-NET     PIC S9(13)V99 COMP-3.
+
+       COPY ACCTREC.
+       COPY SQLCA.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCEDURE.
+           PERFORM 100-INITIALIZATION.
+           PERFORM 200-LOAD-PRIOR-TOTALS.
+           PERFORM 210-LOAD-CURRENT-BALANCE-TOTALS.
+           PERFORM 220-LOAD-ACTIVITY-TOTALS.
+           PERFORM 230-CHECK-ALL-VARIANCES.
+           PERFORM 240-WRITE-TRIAL-BALANCE-REPORT.
+           PERFORM 250-WRITE-CURRENT-TOTALS-FILE.
+           PERFORM 300-FINALIZATION.
+           STOP RUN.
+
+       100-INITIALIZATION.
+           ACCEPT WS-EXECUTION-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-EXECUTION-TIME FROM TIME.
+
+           OPEN INPUT PRIOR-DAY-TOTALS-FILE.
+           OPEN OUTPUT CURRENT-DAY-TOTALS-FILE.
+           OPEN OUTPUT TRIAL-BALANCE-REPORT.
+
+           DISPLAY 'TRIALBAL: Starting Daily Trial Balance'.
+           DISPLAY 'Date: ' WS-EXECUTION-DATE.
+           IF NOT PRIORBAL-FILE-OK
+               DISPLAY
+                   'TRIALBAL: No prior-day totals - first-run basis'
+           END-IF.
+
+       200-LOAD-PRIOR-TOTALS.
+           IF PRIORBAL-FILE-OK
+               READ PRIOR-DAY-TOTALS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PRIORBAL
+               END-READ
+               PERFORM UNTIL PRIORBAL-EOF
+                   MOVE PRIOR-TOTALS-RECORD(1:1) TO WS-LOOKUP-TYPE
+                   MOVE PRIOR-TOTALS-RECORD(2:1) TO WS-LOOKUP-STATUS
+                   MOVE PRIOR-TOTALS-RECORD(3:15) TO WS-TOTALS-BALANCE
+                   PERFORM 205-FIND-OR-ADD-BUCKET
+                   MOVE WS-TOTALS-BALANCE
+                       TO WS-BUCKET-PRIOR-TOTAL(WS-BUCKET-IDX)
+                   ADD WS-TOTALS-BALANCE TO WS-GRAND-PRIOR-TOTAL
+
+                   READ PRIOR-DAY-TOTALS-FILE
+                       AT END MOVE 'Y' TO WS-EOF-PRIORBAL
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-DAY-TOTALS-FILE
+           END-IF.
+
+       205-FIND-OR-ADD-BUCKET.
+      *>    RETURNS THE BUCKET SUBSCRIPT FOR WS-LOOKUP-TYPE /
+      *>    WS-LOOKUP-STATUS IN WS-BUCKET-IDX, ADDING A NEW BUCKET IF
+      *>    THIS COMBINATION HASN'T BEEN SEEN YET
+           MOVE 'N' TO WS-LOOKUP-FOUND.
+           IF WS-BUCKET-COUNT > 0
+               SET WS-BUCKET-IDX TO 1
+               SEARCH WS-BUCKET-TABLE
+                   AT END
+                       CONTINUE
+                   WHEN WS-BUCKET-TYPE(WS-BUCKET-IDX) = WS-LOOKUP-TYPE
+                    AND WS-BUCKET-STATUS(WS-BUCKET-IDX) =
+                        WS-LOOKUP-STATUS
+                       MOVE 'Y' TO WS-LOOKUP-FOUND
+               END-SEARCH
+           END-IF.
+
+           IF NOT LOOKUP-FOUND
+      *>        THE TABLE IS FIXED AT 20 DISTINCT TYPE/STATUS
+      *>        COMBINATIONS - A 21ST COMBINATION WOULD INDEX PAST THE
+      *>        END OF WS-BUCKET-TABLE, SO THE RUN IS STOPPED HERE
+      *>        RATHER THAN LET THAT HAPPEN
+               IF WS-BUCKET-COUNT >= 20
+                   DISPLAY 'TRIALBAL: *** BUCKET TABLE FULL - MORE '
+                       'THAN 20 DISTINCT TYPE/STATUS COMBINATIONS ***'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-BUCKET-COUNT
+               SET WS-BUCKET-IDX TO WS-BUCKET-COUNT
+               MOVE WS-LOOKUP-TYPE TO WS-BUCKET-TYPE(WS-BUCKET-IDX)
+               MOVE WS-LOOKUP-STATUS TO WS-BUCKET-STATUS(WS-BUCKET-IDX)
+           END-IF.
+
+       210-LOAD-CURRENT-BALANCE-TOTALS.
+      *>    Today's point-in-time control total, by account type and
+      *>    status, straight off the ACCOUNTS table
+           EXEC SQL
+               DECLARE BAL_CURSOR CURSOR FOR
+               SELECT ACCOUNT_TYPE, ACCOUNT_STATUS,
+                      SUM(ACCOUNT_BALANCE), COUNT(*)
+               FROM ACCOUNTS
+               GROUP BY ACCOUNT_TYPE, ACCOUNT_STATUS
+           END-EXEC.
+
+           EXEC SQL OPEN BAL_CURSOR END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH BAL_CURSOR
+                   INTO :WS-SQL-TYPE, :WS-SQL-STATUS,
+                        :WS-SQL-BALANCE-SUM, :WS-SQL-ACCT-COUNT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE WS-SQL-TYPE TO WS-LOOKUP-TYPE
+                   MOVE WS-SQL-STATUS TO WS-LOOKUP-STATUS
+                   PERFORM 205-FIND-OR-ADD-BUCKET
+                   MOVE WS-SQL-BALANCE-SUM
+                       TO WS-BUCKET-CURR-TOTAL(WS-BUCKET-IDX)
+                   MOVE WS-SQL-ACCT-COUNT
+                       TO WS-BUCKET-CURR-COUNT(WS-BUCKET-IDX)
+                   ADD WS-SQL-ACCT-COUNT TO WS-GRAND-ACCT-COUNT
+                   ADD WS-SQL-BALANCE-SUM TO WS-GRAND-CURR-TOTAL
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE BAL_CURSOR END-EXEC.
+
+       220-LOAD-ACTIVITY-TOTALS.
+      *>    Today's net TRANSACTIONS activity (credits and interest
+      *>    positive, debits negative), by the account's type/status,
+      *>    to roll forward against yesterday's totals
+           EXEC SQL
+               DECLARE ACT_CURSOR CURSOR FOR
+               SELECT A.ACCOUNT_TYPE, A.ACCOUNT_STATUS,
+                      SUM(CASE WHEN T.TRANSACTION_TYPE = 'D'
+                               THEN -T.TRANSACTION_AMT
+                               ELSE T.TRANSACTION_AMT END)
+               FROM TRANSACTIONS T, ACCOUNTS A
+               WHERE T.ACCOUNT_NUMBER = A.ACCOUNT_NUMBER
+               AND T.TRANSACTION_DATE = CURRENT_DATE
+               GROUP BY A.ACCOUNT_TYPE, A.ACCOUNT_STATUS
+           END-EXEC.
+
+           EXEC SQL OPEN ACT_CURSOR END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH ACT_CURSOR
+                   INTO :WS-SQL-TYPE, :WS-SQL-STATUS,
+                        :WS-SQL-ACTIVITY-NET
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE WS-SQL-TYPE TO WS-LOOKUP-TYPE
+                   MOVE WS-SQL-STATUS TO WS-LOOKUP-STATUS
+                   PERFORM 205-FIND-OR-ADD-BUCKET
+                   MOVE WS-SQL-ACTIVITY-NET
+                       TO WS-BUCKET-ACTIVITY-NET(WS-BUCKET-IDX)
+                   ADD WS-SQL-ACTIVITY-NET TO WS-GRAND-ACTIVITY-NET
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE ACT_CURSOR END-EXEC.
+
+       230-CHECK-ALL-VARIANCES.
+           PERFORM 235-CHECK-BUCKET-VARIANCE
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > WS-BUCKET-COUNT.
+
+           COMPUTE WS-GRAND-PRIOR-PLUS-ACT =
+               WS-GRAND-PRIOR-TOTAL + WS-GRAND-ACTIVITY-NET.
+
+           COMPUTE WS-GRAND-VARIANCE =
+               WS-GRAND-CURR-TOTAL - WS-GRAND-PRIOR-PLUS-ACT.
+
+      *>    THE JOB-LEVEL OUT-OF-BALANCE SWITCH (AND THEREFORE THE
+      *>    RETURN CODE) IS DRIVEN OFF THE GRAND VARIANCE, NOT ANY ONE
+      *>    BUCKET'S VARIANCE - A SAME-DAY ACCOUNT STATUS CHANGE CAN
+      *>    MOVE A BALANCE FROM ONE TYPE/STATUS BUCKET TO ANOTHER WITH
+      *>    NO OFFSETTING TRANSACTIONS ROW, WHICH SHOWS UP AS A BUCKET
+      *>    VARIANCE EVEN THOUGH THE ACCOUNT BASE AS A WHOLE STILL
+      *>    RECONCILES
+           IF WS-GRAND-VARIANCE NOT = 0
+               MOVE 'Y' TO WS-OUT-OF-BALANCE
+           END-IF.
+
+       235-CHECK-BUCKET-VARIANCE.
+      *>    A BUCKET IS IN BALANCE WHEN TODAY'S TOTAL EQUALS YESTERDAY'S
+      *>    TOTAL PLUS TODAY'S NET ACTIVITY FOR THAT TYPE/STATUS -
+      *>    A BUCKET-LEVEL MISMATCH IS REPORTED AS A RECLASSIFICATION
+      *>    NOTE BELOW, NOT AS A CONTROL-TOTAL BREAK IN ITS OWN RIGHT
+           COMPUTE WS-BUCKET-VARIANCE(WS-BUCKET-IDX) =
+               WS-BUCKET-CURR-TOTAL(WS-BUCKET-IDX) -
+               (WS-BUCKET-PRIOR-TOTAL(WS-BUCKET-IDX) +
+                WS-BUCKET-ACTIVITY-NET(WS-BUCKET-IDX)).
+
+           IF WS-BUCKET-VARIANCE(WS-BUCKET-IDX) NOT = 0
+               MOVE 'Y' TO WS-BUCKET-OUT-OF-BAL(WS-BUCKET-IDX)
+           END-IF.
+
+       240-WRITE-TRIAL-BALANCE-REPORT.
+           STRING 'TRIAL BALANCE / RECONCILIATION - RUN DATE '
+                   DELIMITED BY SIZE
+               WS-EXECUTION-DATE DELIMITED BY SIZE
+               INTO TRIAL-BALANCE-REPORT-LINE.
+           WRITE TRIAL-BALANCE-REPORT-LINE.
+
+           PERFORM 245-WRITE-BUCKET-LINE
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > WS-BUCKET-COUNT.
+
+           MOVE WS-GRAND-CURR-TOTAL TO WS-DISP-CURR-TOTAL.
+           MOVE WS-GRAND-PRIOR-PLUS-ACT TO WS-DISP-PRIOR-PLUS-ACT.
+           STRING 'GRAND TOTAL - Accounts: ' DELIMITED BY SIZE
+               WS-GRAND-ACCT-COUNT DELIMITED BY SIZE
+               ' Today: ' DELIMITED BY SIZE
+               WS-DISP-CURR-TOTAL DELIMITED BY SIZE
+               ' Prior+Activity: ' DELIMITED BY SIZE
+               WS-DISP-PRIOR-PLUS-ACT DELIMITED BY SIZE
+               INTO TRIAL-BALANCE-REPORT-LINE.
+           WRITE TRIAL-BALANCE-REPORT-LINE.
+
+           IF OUT-OF-BALANCE-FOUND
+               MOVE 'OUT OF BALANCE - SEE BUCKET DETAIL ABOVE'
+                   TO TRIAL-BALANCE-REPORT-LINE
+           ELSE
+               MOVE 'IN BALANCE' TO TRIAL-BALANCE-REPORT-LINE
+           END-IF.
+           WRITE TRIAL-BALANCE-REPORT-LINE.
+
+       245-WRITE-BUCKET-LINE.
+           MOVE WS-BUCKET-CURR-TOTAL(WS-BUCKET-IDX)
+               TO WS-DISP-BUCKET-CURR.
+           MOVE WS-BUCKET-PRIOR-TOTAL(WS-BUCKET-IDX)
+               TO WS-DISP-BUCKET-PRIOR.
+           MOVE WS-BUCKET-ACTIVITY-NET(WS-BUCKET-IDX)
+               TO WS-DISP-BUCKET-ACTIVITY.
+           MOVE WS-BUCKET-VARIANCE(WS-BUCKET-IDX)
+               TO WS-DISP-BUCKET-VARIANCE.
+           STRING 'Type: ' DELIMITED BY SIZE
+               WS-BUCKET-TYPE(WS-BUCKET-IDX) DELIMITED BY SIZE
+               ' Status: ' DELIMITED BY SIZE
+               WS-BUCKET-STATUS(WS-BUCKET-IDX) DELIMITED BY SIZE
+               ' Accounts: ' DELIMITED BY SIZE
+               WS-BUCKET-CURR-COUNT(WS-BUCKET-IDX) DELIMITED BY SIZE
+               ' Today: ' DELIMITED BY SIZE
+               WS-DISP-BUCKET-CURR DELIMITED BY SIZE
+               ' Prior: ' DELIMITED BY SIZE
+               WS-DISP-BUCKET-PRIOR DELIMITED BY SIZE
+               ' Activity: ' DELIMITED BY SIZE
+               WS-DISP-BUCKET-ACTIVITY DELIMITED BY SIZE
+               ' Variance: ' DELIMITED BY SIZE
+               WS-DISP-BUCKET-VARIANCE DELIMITED BY SIZE
+               INTO TRIAL-BALANCE-REPORT-LINE.
+           WRITE TRIAL-BALANCE-REPORT-LINE.
+
+      *>    A BUCKET VARIANCE BY ITSELF ISN'T A CONTROL-TOTAL BREAK - IT
+      *>    CAN ALSO MEAN AN ACCOUNT WAS RECLASSIFIED INTO OR OUT OF
+      *>    THIS TYPE/STATUS TODAY WITH NO OFFSETTING TRANSACTIONS ROW -
+      *>    NOTED HERE FOR REVIEW, NOT FLAGGED AS A FAILURE IN ITS OWN
+      *>    RIGHT
+           IF BUCKET-OUT-OF-BALANCE(WS-BUCKET-IDX)
+               STRING 'NOTE: ABOVE BUCKET DOES NOT INDIVIDUALLY ROLL '
+                   DELIMITED BY SIZE
+                   'FORWARD - CHECK FOR A SAME-DAY RECLASSIFICATION'
+                   DELIMITED BY SIZE
+                   INTO TRIAL-BALANCE-REPORT-LINE
+               END-STRING
+               WRITE TRIAL-BALANCE-REPORT-LINE
+           END-IF.
+
+       250-WRITE-CURRENT-TOTALS-FILE.
+      *>    BECOMES TOMORROW'S PRIOR-DAY-TOTALS-FILE
+           PERFORM 255-WRITE-CURRENT-TOTALS-LINE
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > WS-BUCKET-COUNT.
+
+           CLOSE CURRENT-DAY-TOTALS-FILE.
+
+       255-WRITE-CURRENT-TOTALS-LINE.
+           MOVE SPACES TO CURR-TOTALS-RECORD.
+           MOVE WS-BUCKET-CURR-TOTAL(WS-BUCKET-IDX)
+               TO WS-TOTALS-BALANCE.
+           STRING WS-BUCKET-TYPE(WS-BUCKET-IDX) DELIMITED BY SIZE
+               WS-BUCKET-STATUS(WS-BUCKET-IDX) DELIMITED BY SIZE
+               WS-TOTALS-BALANCE DELIMITED BY SIZE
+               INTO CURR-TOTALS-RECORD
+           END-STRING.
+           WRITE CURR-TOTALS-RECORD.
+
+       300-FINALIZATION.
+           CLOSE TRIAL-BALANCE-REPORT.
+
+           DISPLAY 'TRIALBAL: Reconciliation Complete'.
+           DISPLAY 'Accounts Totaled: ' WS-GRAND-ACCT-COUNT.
+           DISPLAY 'Today Total: ' WS-GRAND-CURR-TOTAL.
+           DISPLAY 'Variance: ' WS-GRAND-VARIANCE.
+
+           IF OUT-OF-BALANCE-FOUND
+               DISPLAY 'TRIALBAL: *** OUT OF BALANCE ***'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'TRIALBAL: Account base is in balance'
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
