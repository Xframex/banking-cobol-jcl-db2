@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANPOST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-INPUT-FILE
+               ASSIGN TO UT-S-TRANIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANSACTION-OUTPUT-FILE
+               ASSIGN TO UT-S-TRANOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *>    COL 1 TRANSACTION TYPE (D = DEBIT/WITHDRAWAL, C = CREDIT/
+      *>    DEPOSIT), COLS 2-13 ACCOUNT NUMBER, COLS 14-26 AMOUNT
+      *>    (9(11)V99, UNSIGNED - DIRECTION COMES FROM THE TYPE CODE)
+       FD TRANSACTION-INPUT-FILE.
+       01 TXN-INPUT-RECORD            PIC X(100).
+
+       FD TRANSACTION-OUTPUT-FILE.
+       01 TXN-OUTPUT-RECORD           PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PROGRAM-INFO.
+           05 WS-PROGRAM-NAME         PIC X(8) VALUE 'TRANPOST'.
+           05 WS-EXECUTION-DATE       PIC 9(8).
+           05 WS-EXECUTION-TIME       PIC 9(6).
+
+       01 WS-FILE-CONTROL.
+           05 WS-EOF-TRANIN           PIC X VALUE 'N'.
+               88 TRANIN-EOF              VALUE 'Y'.
+           05 WS-RECORD-COUNT         PIC 9(8) VALUE 0.
+           05 WS-SUCCESS-COUNT        PIC 9(8) VALUE 0.
+           05 WS-ERROR-COUNT          PIC 9(8) VALUE 0.
+
+       01 WS-TRANSACTION-VARS.
+           05 WS-TXN-TYPE             PIC X(1).
+               88 TXN-IS-DEBIT            VALUE 'D'.
+               88 TXN-IS-CREDIT           VALUE 'C'.
+           05 WS-ACCT-NUMBER          PIC X(12).
+           05 WS-INPUT-AMOUNT-DISPLAY PIC 9(11)V99.
+           05 WS-TXN-AMOUNT           PIC S9(11)V99 COMP-3.
+           05 WS-CURRENT-BALANCE      PIC S9(11)V99 COMP-3.
+           05 WS-OVERDRAFT-LIMIT      PIC S9(11)V99 COMP-3.
+           05 WS-NEW-BALANCE          PIC S9(11)V99 COMP-3.
+           05 WS-ACCT-STATUS          PIC X(1).
+      *>    DISPLAY-USAGE SHADOW OF WS-NEW-BALANCE (COMP-3) - STRING
+      *>    REQUIRES A DISPLAY OR NATIONAL OPERAND, SO THE PACKED-
+      *>    DECIMAL AMOUNT IS MOVED HERE BEFORE BEING LOGGED
+           05 WS-NEW-BALANCE-DISPLAY  PIC -9(11).99.
+
+       COPY ACCTREC.
+       COPY SQLCA.
+       COPY ERRHDLR.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCEDURE.
+           PERFORM 100-INITIALIZATION.
+           PERFORM 200-PROCESS-TRANSACTIONS.
+           PERFORM 300-FINALIZATION.
+           STOP RUN.
+
+       100-INITIALIZATION.
+           ACCEPT WS-EXECUTION-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-EXECUTION-TIME FROM TIME.
+           MOVE 0 TO WS-RECORD-COUNT.
+           MOVE 0 TO WS-SUCCESS-COUNT.
+           MOVE 0 TO WS-ERROR-COUNT.
+
+           OPEN INPUT TRANSACTION-INPUT-FILE.
+           OPEN OUTPUT TRANSACTION-OUTPUT-FILE.
+
+           DISPLAY 'TRANPOST: Starting Transaction Posting'.
+           DISPLAY 'Date: ' WS-EXECUTION-DATE.
+           DISPLAY 'Time: ' WS-EXECUTION-TIME.
+
+       200-PROCESS-TRANSACTIONS.
+           READ TRANSACTION-INPUT-FILE
+               AT END MOVE 'Y' TO WS-EOF-TRANIN
+           END-READ.
+
+           PERFORM UNTIL TRANIN-EOF
+               ADD 1 TO WS-RECORD-COUNT
+
+               PERFORM 210-PARSE-INPUT-RECORD
+               PERFORM 220-VALIDATE-TRANSACTION
+
+               IF INVALID-TRANSACTION
+                   PERFORM 270-LOG-INVALID-TRANSACTION
+               ELSE
+                   PERFORM 230-POST-TRANSACTION
+               END-IF
+
+               READ TRANSACTION-INPUT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-TRANIN
+               END-READ
+           END-PERFORM.
+
+       210-PARSE-INPUT-RECORD.
+           MOVE TXN-INPUT-RECORD(1:1) TO WS-TXN-TYPE.
+           MOVE TXN-INPUT-RECORD(2:12) TO WS-ACCT-NUMBER.
+           MOVE TXN-INPUT-RECORD(14:13) TO WS-INPUT-AMOUNT-DISPLAY.
+           MOVE WS-INPUT-AMOUNT-DISPLAY TO WS-TXN-AMOUNT.
+
+       220-VALIDATE-TRANSACTION.
+      *>    REJECT UNRECOGNIZED TYPE CODES AND NON-POSITIVE AMOUNTS
+      *>    BEFORE WE EVER TOUCH DB2
+           MOVE 'Y' TO WS-VALID-TRANSACTION.
+
+           IF WS-TXN-TYPE NOT = 'D' AND WS-TXN-TYPE NOT = 'C'
+               MOVE 'N' TO WS-VALID-TRANSACTION
+           END-IF.
+
+           IF WS-TXN-AMOUNT NOT > 0
+               MOVE 'N' TO WS-VALID-TRANSACTION
+           END-IF.
+
+       230-POST-TRANSACTION.
+      *>    Retrieve the current balance, overdraft ceiling, and status
+      *>    before applying the debit or credit
+           EXEC SQL
+               SELECT ACCOUNT_BALANCE, OVERDRAFT_LIMIT, ACCOUNT_STATUS
+               INTO :WS-CURRENT-BALANCE, :WS-OVERDRAFT-LIMIT,
+                    :WS-ACCT-STATUS
+               FROM ACCOUNTS
+               WHERE ACCOUNT_NUMBER = :WS-ACCT-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               PERFORM 275-LOG-ACCOUNT-NOT-FOUND
+           ELSE IF WS-ACCT-STATUS NOT = 'A'
+               ADD 1 TO WS-ERROR-COUNT
+               PERFORM 276-LOG-ACCOUNT-INACTIVE
+           ELSE
+               PERFORM 232-APPLY-POSTING
+           END-IF.
+
+       232-APPLY-POSTING.
+           IF TXN-IS-CREDIT
+               COMPUTE WS-NEW-BALANCE =
+                   WS-CURRENT-BALANCE + WS-TXN-AMOUNT
+               PERFORM 240-UPDATE-BALANCE-AND-LOG
+           ELSE
+      *>        DEBIT - THE BALANCE MAY GO NEGATIVE ONLY AS FAR AS THE
+      *>        ACCOUNT'S OWN OVERDRAFT LIMIT
+               COMPUTE WS-NEW-BALANCE =
+                   WS-CURRENT-BALANCE - WS-TXN-AMOUNT
+               IF WS-NEW-BALANCE < (0 - WS-OVERDRAFT-LIMIT)
+                   ADD 1 TO WS-ERROR-COUNT
+                   PERFORM 277-LOG-OVERDRAFT-REJECTED
+               ELSE
+                   PERFORM 240-UPDATE-BALANCE-AND-LOG
+               END-IF
+           END-IF.
+
+       240-UPDATE-BALANCE-AND-LOG.
+           EXEC SQL
+               UPDATE ACCOUNTS
+               SET ACCOUNT_BALANCE = :WS-NEW-BALANCE,
+                   LAST_UPDATE_DATE = CURRENT_DATE,
+                   LAST_UPDATE_TIME = CURRENT_TIME
+               WHERE ACCOUNT_NUMBER = :WS-ACCT-NUMBER
+           END-EXEC.
+
+           IF SQLCODE = 0
+               PERFORM 245-INSERT-TRANSACTION-RECORD
+               ADD 1 TO WS-SUCCESS-COUNT
+               PERFORM 250-LOG-POST-SUCCESS
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+               PERFORM 255-LOG-POST-ERROR
+           END-IF.
+
+       245-INSERT-TRANSACTION-RECORD.
+      *>    Same posting pattern INTCALC uses for its interest
+      *>    transactions, with the type code carried through from the
+      *>    input record instead of a fixed 'I'
+           EXEC SQL
+               INSERT INTO TRANSACTIONS
+                   (TRANSACTION_ID, ACCOUNT_NUMBER,
+                    TRANSACTION_TYPE, TRANSACTION_AMT,
+                    TRANSACTION_DATE, TRANSACTION_TIME, STATUS)
+               VALUES
+      *>        WS-RECORD-COUNT IS ALREADY AN 8-DIGIT ZERO-PADDED
+      *>        PIC 9(8) - LPAD'ING IT FURTHER WOULD TRUNCATE IT TO
+      *>        ITS LEFTMOST DIGITS, COLLIDING ON EVERY RECORD
+                   ('TXN' || :WS-EXECUTION-DATE ||
+                    :WS-RECORD-COUNT,
+                    :WS-ACCT-NUMBER, :WS-TXN-TYPE, :WS-TXN-AMOUNT,
+                    CURRENT_DATE, CURRENT_TIME, 'C')
+           END-EXEC.
+
+       250-LOG-POST-SUCCESS.
+           MOVE WS-NEW-BALANCE TO WS-NEW-BALANCE-DISPLAY.
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' POST SUCCESS - Account: ' DELIMITED BY SIZE
+               WS-ACCT-NUMBER DELIMITED BY SIZE
+               ' Type: ' DELIMITED BY SIZE
+               WS-TXN-TYPE DELIMITED BY SIZE
+               ' New-Balance: ' DELIMITED BY SIZE
+               WS-NEW-BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO TXN-OUTPUT-RECORD
+           END-STRING.
+           WRITE TXN-OUTPUT-RECORD.
+
+       255-LOG-POST-ERROR.
+           MOVE SQLCODE TO ERH-SQLCODE-DISPLAY.
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' POST ERROR - Account: ' DELIMITED BY SIZE
+               WS-ACCT-NUMBER DELIMITED BY SIZE
+               ' SQLCODE=' DELIMITED BY SIZE
+               ERH-SQLCODE-DISPLAY DELIMITED BY SIZE
+               INTO TXN-OUTPUT-RECORD
+           END-STRING.
+           WRITE TXN-OUTPUT-RECORD.
+
+       270-LOG-INVALID-TRANSACTION.
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' VALIDATION REJECTED - Account: ' DELIMITED BY SIZE
+               WS-ACCT-NUMBER DELIMITED BY SIZE
+               ' Type: ' DELIMITED BY SIZE
+               WS-TXN-TYPE DELIMITED BY SIZE
+               INTO TXN-OUTPUT-RECORD
+           END-STRING.
+           WRITE TXN-OUTPUT-RECORD.
+
+       275-LOG-ACCOUNT-NOT-FOUND.
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' POST REJECTED - Account not found: ' DELIMITED BY SIZE
+               WS-ACCT-NUMBER DELIMITED BY SIZE
+               INTO TXN-OUTPUT-RECORD
+           END-STRING.
+           WRITE TXN-OUTPUT-RECORD.
+
+       276-LOG-ACCOUNT-INACTIVE.
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' POST REJECTED - Account inactive: ' DELIMITED BY SIZE
+               WS-ACCT-NUMBER DELIMITED BY SIZE
+               INTO TXN-OUTPUT-RECORD
+           END-STRING.
+           WRITE TXN-OUTPUT-RECORD.
+
+       277-LOG-OVERDRAFT-REJECTED.
+           MOVE WS-NEW-BALANCE TO WS-NEW-BALANCE-DISPLAY.
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' POST REJECTED - Overdraft exceeded: ' DELIMITED BY SIZE
+               WS-ACCT-NUMBER DELIMITED BY SIZE
+               ' Requested-Balance: ' DELIMITED BY SIZE
+               WS-NEW-BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO TXN-OUTPUT-RECORD
+           END-STRING.
+           WRITE TXN-OUTPUT-RECORD.
+
+       300-FINALIZATION.
+           CLOSE TRANSACTION-INPUT-FILE.
+           CLOSE TRANSACTION-OUTPUT-FILE.
+
+           DISPLAY 'TRANPOST: Processing Complete'.
+           DISPLAY 'Records Processed: ' WS-RECORD-COUNT.
+           DISPLAY 'Successful: ' WS-SUCCESS-COUNT.
+           DISPLAY 'Failed: ' WS-ERROR-COUNT.
+
+           IF WS-ERROR-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
