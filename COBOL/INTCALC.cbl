@@ -1,29 +1,51 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INTCALC.
-
+      
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
-
+      
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INTEREST-REPORT
                ASSIGN TO UT-S-INTRPT
                ORGANIZATION IS LINE SEQUENTIAL.
+      
+      *>    MAY NOT BE ALLOCATED AT ALL ON A GIVEN RUN - FILE STATUS IS
+      *>    CHECKED RATHER THAN ASSUMED
+           SELECT CONTROL-CARD-FILE
+               ASSIGN TO UT-S-CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT GL-CONTROL-REPORT
+               ASSIGN TO UT-S-GLCTLRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INTEREST-REPORT.
        01 INTEREST-REPORT-LINE        PIC X(150).
 
-       WORKING-STORAGE SECTION.
+      *>    CONTROL CARD: COL 1 ACCOUNT-TYPE FILTER (SPACE = ALL),
+      *>    COL 2 DRY-RUN FLAG (Y = PREVIEW ONLY, NO DB2 WRITES)
+       FD CONTROL-CARD-FILE.
+       01 CTL-CARD-RECORD             PIC X(80).
 
+      *>    GL CONTROL-TOTAL REPORT - INTEREST POSTED AND ACCOUNT COUNTS
+      *>    BROKEN OUT BY ACCOUNT-TYPE, FOR BALANCING TO THE GL SUSPENSE
+      *>    ACCOUNT
+       FD GL-CONTROL-REPORT.
+       01 GL-CONTROL-REPORT-LINE      PIC X(150).
+      
+       WORKING-STORAGE SECTION.
+      
        01 WS-PROGRAM-INFO.
            05 WS-PROGRAM-NAME         PIC X(8) VALUE 'INTCALC'.
            05 WS-EXECUTION-DATE       PIC 9(8).
            05 WS-EXECUTION-TIME       PIC 9(6).
-
+      
        01 WS-INTEREST-CALC.
            05 WS-ACCT-NUMBER          PIC X(12).
            05 WS-ACCOUNT-BALANCE      PIC S9(11)V99 COMP-3.
@@ -32,36 +54,109 @@
            05 WS-NEW-BALANCE          PIC S9(11)V99 COMP-3.
            05 WS-ACCT-TYPE            PIC X(1).
            05 WS-ACCT-STATUS          PIC X(1).
+      *>    DISPLAY-USAGE SHADOWS OF THE COMP-3 AMOUNTS ABOVE - STRING
+      *>    REQUIRES A DISPLAY OR NATIONAL OPERAND, SO THE PACKED-
+      *>    DECIMAL AMOUNTS ARE MOVED HERE BEFORE BEING LOGGED
+           05 WS-NEW-BALANCE-DISPLAY  PIC -9(11).99.
+           05 WS-INTEREST-AMT-DISPLAY PIC -9(11).99.
+
+      *>    TIERED RATE SCHEDULE - APPLIED AGAINST THE ACCOUNT BALANCE
+      *>    IN PLACE OF THE FLAT RATE STORED ON THE ACCOUNT
+       01 WS-RATE-TIERS.
+           05 WS-TIER-1-LIMIT         PIC S9(11)V99 COMP-3
+                                           VALUE 1000.00.
+           05 WS-TIER-1-RATE          PIC 9V9(4) COMP-3
+                                           VALUE 0.0100.
+           05 WS-TIER-2-LIMIT         PIC S9(11)V99 COMP-3
+                                           VALUE 10000.00.
+           05 WS-TIER-2-RATE          PIC 9V9(4) COMP-3
+                                           VALUE 0.0150.
+           05 WS-TIER-3-RATE          PIC 9V9(4) COMP-3
+                                           VALUE 0.0200.
+
+      *>    PORTION OF THE BALANCE FALLING INTO EACH TIER - EACH TIER'S
+      *>    OWN RATE APPLIES ONLY TO ITS OWN SLICE, NOT THE WHOLE
+      *>    BALANCE
+       01 WS-TIER-PORTIONS.
+           05 WS-TIER-1-PORTION       PIC S9(11)V99 COMP-3 VALUE 0.
+           05 WS-TIER-2-PORTION       PIC S9(11)V99 COMP-3 VALUE 0.
+           05 WS-TIER-3-PORTION       PIC S9(11)V99 COMP-3 VALUE 0.
 
        01 WS-SUMMARY.
            05 WS-ACCT-COUNT           PIC 9(8) VALUE 0.
            05 WS-TOTAL-INTEREST       PIC S9(13)V99 COMP-3 VALUE 0.
            05 WS-TOTAL-NEW-BALANCES   PIC S9(13)V99 COMP-3 VALUE 0.
 
+      *>    GL CONTROL TOTALS - ACCUMULATED BY ACCOUNT TYPE AS EACH
+      *>    ACCOUNT IS PROCESSED, PRINTED TO GL-CONTROL-REPORT AT
+      *>    FINALIZATION FOR BALANCING TO THE SUSPENSE ACCOUNT
+       01 WS-GL-TOTALS.
+           05 WS-GL-SAVINGS-COUNT     PIC 9(8) VALUE 0.
+           05 WS-GL-SAVINGS-INTEREST  PIC S9(13)V99 COMP-3 VALUE 0.
+           05 WS-GL-MMKT-COUNT        PIC 9(8) VALUE 0.
+           05 WS-GL-MMKT-INTEREST     PIC S9(13)V99 COMP-3 VALUE 0.
+           05 WS-GL-OTHER-COUNT       PIC 9(8) VALUE 0.
+           05 WS-GL-OTHER-INTEREST    PIC S9(13)V99 COMP-3 VALUE 0.
+      *>    DISPLAY-USAGE SHADOW REUSED ACROSS EACH GL REPORT LINE'S
+      *>    STRING BELOW - NEVER MORE THAN ONE AMOUNT NEEDED AT A TIME
+           05 WS-GL-AMOUNT-DISPLAY    PIC -9(13).99.
+
+      *>    RUN-MODE CONTROL - SET FROM THE CONTROL CARD AT STARTUP
+       01 WS-RUN-CONTROL.
+           05 WS-EOF-CTLCARD          PIC X VALUE 'N'.
+               88 CTLCARD-EOF             VALUE 'Y'.
+           05 WS-CTLCARD-STATUS       PIC X(2) VALUE '00'.
+               88 CTLCARD-FILE-OK         VALUE '00'.
+           05 WS-TYPE-FILTER          PIC X(1) VALUE SPACE.
+           05 WS-DRY-RUN-FLAG         PIC X(1) VALUE 'N'.
+               88 DRY-RUN-MODE             VALUE 'Y'.
+           05 WS-INCLUDE-RECORD       PIC X(1) VALUE 'Y'.
+               88 INCLUDE-RECORD          VALUE 'Y'.
+      
        COPY ACCTREC.
        COPY SQLCA.
-
+      
        PROCEDURE DIVISION.
-
+      
        000-MAIN-PROCEDURE.
            PERFORM 100-INITIALIZATION.
            PERFORM 200-PROCESS-INTEREST.
            PERFORM 300-FINALIZATION.
            STOP RUN.
-
+      
        100-INITIALIZATION.
            ACCEPT WS-EXECUTION-DATE FROM DATE YYYYMMDD.
            ACCEPT WS-EXECUTION-TIME FROM TIME.
            MOVE 0 TO WS-ACCT-COUNT.
            MOVE 0 TO WS-TOTAL-INTEREST.
-
+      
+           PERFORM 110-READ-CONTROL-CARD.
+      
            OPEN OUTPUT INTEREST-REPORT.
+           OPEN OUTPUT GL-CONTROL-REPORT.
 
            DISPLAY 'INTCALC: Starting Interest Calculation'.
            DISPLAY 'Date: ' WS-EXECUTION-DATE.
-
+           DISPLAY 'Account Type Filter: ' WS-TYPE-FILTER.
+           DISPLAY 'Dry Run: ' WS-DRY-RUN-FLAG.
+      
+       110-READ-CONTROL-CARD.
+      *>    COL 1 ACCOUNT-TYPE FILTER, COL 2 DRY-RUN FLAG - ABSENT OR
+      *>    BLANK CONTROL CARD MEANS RUN NORMALLY AGAINST ALL TYPES
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF CTLCARD-FILE-OK
+               READ CONTROL-CARD-FILE
+                   AT END MOVE 'Y' TO WS-EOF-CTLCARD
+               END-READ
+               IF NOT CTLCARD-EOF
+                   MOVE CTL-CARD-RECORD(1:1) TO WS-TYPE-FILTER
+                   MOVE CTL-CARD-RECORD(2:1) TO WS-DRY-RUN-FLAG
+               END-IF
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+      
        200-PROCESS-INTEREST.
-      *>    Retrieve all savings/money market accounts and calculate interest
+      *>    Retrieve all savings/money market accounts and calc interest
            EXEC SQL
                DECLARE INTEREST_CURSOR CURSOR FOR
                SELECT ACCOUNT_NUMBER, ACCOUNT_BALANCE, INTEREST_RATE,
@@ -70,9 +165,9 @@
                WHERE ACCOUNT_STATUS = 'A'
                AND (ACCOUNT_TYPE = 'S' OR ACCOUNT_TYPE = 'M')
            END-EXEC.
-
+      
            EXEC SQL OPEN INTEREST_CURSOR END-EXEC.
-
+      
            PERFORM UNTIL SQLCODE NOT = 0
                EXEC SQL
                    FETCH INTEREST_CURSOR
@@ -80,60 +175,178 @@
                         :WS-INTEREST-RATE, :WS-ACCT-TYPE,
                         :WS-ACCT-STATUS
                END-EXEC
-
+      
                IF SQLCODE = 0
-                   ADD 1 TO WS-ACCT-COUNT
-                   PERFORM 210-CALCULATE-INTEREST
-                   PERFORM 220-UPDATE-ACCOUNT-INTEREST
-                   PERFORM 230-LOG-INTEREST-POST
+                   PERFORM 202-APPLY-TYPE-FILTER
+                   IF INCLUDE-RECORD
+                       ADD 1 TO WS-ACCT-COUNT
+                       PERFORM 210-CALCULATE-INTEREST
+                       IF NOT DRY-RUN-MODE
+                           PERFORM 220-UPDATE-ACCOUNT-INTEREST
+                       END-IF
+                       PERFORM 230-LOG-INTEREST-POST
+                       PERFORM 232-ACCUMULATE-GL-TOTALS
+                   END-IF
                END-IF
            END-PERFORM.
-
+      
            EXEC SQL CLOSE INTEREST_CURSOR END-EXEC.
+      
+       202-APPLY-TYPE-FILTER.
+      *>    A BLANK FILTER ON THE CONTROL CARD MEANS ALL ACCOUNT TYPES
+           MOVE 'Y' TO WS-INCLUDE-RECORD.
+           IF WS-TYPE-FILTER NOT = SPACE
+               AND WS-ACCT-TYPE NOT = WS-TYPE-FILTER
+               MOVE 'N' TO WS-INCLUDE-RECORD
+           END-IF.
+      
+       205-SPLIT-BALANCE-INTO-TIERS.
+      *>    THE ACCOUNT'S OWN STORED RATE IS NO LONGER USED FOR THE
+      *>    CALCULATION - THE BALANCE IS SPLIT INTO THE PORTION FALLING
+      *>    IN EACH TIER SO EACH TIER'S RATE APPLIES ONLY TO ITS OWN
+      *>    SLICE OF THE BALANCE, NOT THE WHOLE THING (BLENDED RATE)
+           MOVE 0 TO WS-TIER-1-PORTION.
+           MOVE 0 TO WS-TIER-2-PORTION.
+           MOVE 0 TO WS-TIER-3-PORTION.
+
+           IF WS-ACCOUNT-BALANCE < WS-TIER-1-LIMIT
+               MOVE WS-ACCOUNT-BALANCE TO WS-TIER-1-PORTION
+           ELSE
+               MOVE WS-TIER-1-LIMIT TO WS-TIER-1-PORTION
+               IF WS-ACCOUNT-BALANCE < WS-TIER-2-LIMIT
+                   COMPUTE WS-TIER-2-PORTION =
+                       WS-ACCOUNT-BALANCE - WS-TIER-1-LIMIT
+               ELSE
+                   COMPUTE WS-TIER-2-PORTION =
+                       WS-TIER-2-LIMIT - WS-TIER-1-LIMIT
+                   COMPUTE WS-TIER-3-PORTION =
+                       WS-ACCOUNT-BALANCE - WS-TIER-2-LIMIT
+               END-IF
+           END-IF.
 
        210-CALCULATE-INTEREST.
+           PERFORM 205-SPLIT-BALANCE-INTO-TIERS.
+
            COMPUTE WS-INTEREST-AMOUNT =
-               WS-ACCOUNT-BALANCE * WS-INTEREST-RATE / 12.
+               (WS-TIER-1-PORTION * WS-TIER-1-RATE / 12) +
+               (WS-TIER-2-PORTION * WS-TIER-2-RATE / 12) +
+               (WS-TIER-3-PORTION * WS-TIER-3-RATE / 12).
            COMPUTE WS-NEW-BALANCE =
                WS-ACCOUNT-BALANCE + WS-INTEREST-AMOUNT.
 
            ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST.
-
+      
        220-UPDATE-ACCOUNT-INTEREST.
            EXEC SQL
                UPDATE ACCOUNTS
-               SET ACCOUNT_BALANCE = :WS-NEW-BALANCE
-                   LAST_UPDATE_DATE = CURRENT_DATE
+               SET ACCOUNT_BALANCE = :WS-NEW-BALANCE,
+                   LAST_UPDATE_DATE = CURRENT_DATE,
                    LAST_UPDATE_TIME = CURRENT_TIME
                WHERE ACCOUNT_NUMBER = :WS-ACCT-NUMBER
            END-EXEC.
-
+      
            IF SQLCODE = 0
       *>        Insert transaction record
+      *>        WS-ACCT-COUNT IS ALREADY AN 8-DIGIT ZERO-PADDED
+      *>        PIC 9(8) - LPAD'ING IT FURTHER WOULD TRUNCATE IT TO
+      *>        ITS LEFTMOST DIGITS, COLLIDING ON EVERY RECORD
                EXEC SQL
                    INSERT INTO TRANSACTIONS
                        (TRANSACTION_ID, ACCOUNT_NUMBER,
                         TRANSACTION_TYPE, TRANSACTION_AMT,
                         TRANSACTION_DATE, TRANSACTION_TIME, STATUS)
                    VALUES
-                       ('INT' || :WS-EXECUTION-DATE ||\n                        LPAD(:WS-ACCT-COUNT, 4, '0'),
+                       ('INT' || :WS-EXECUTION-DATE ||
+                        :WS-ACCT-COUNT,
                         :WS-ACCT-NUMBER, 'I', :WS-INTEREST-AMOUNT,
                         CURRENT_DATE, CURRENT_TIME, 'C')
                END-EXEC
            END-IF.
-
+      
        230-LOG-INTEREST-POST.
+           MOVE WS-NEW-BALANCE TO WS-NEW-BALANCE-DISPLAY.
+           MOVE WS-INTEREST-AMOUNT TO WS-INTEREST-AMT-DISPLAY.
            STRING 'Account: ' WS-ACCT-NUMBER DELIMITED BY SIZE
-               ' Balance: ' WS-NEW-BALANCE DELIMITED BY SIZE
-               ' Interest: ' WS-INTEREST-AMOUNT DELIMITED BY SIZE
+               ' Balance: ' WS-NEW-BALANCE-DISPLAY DELIMITED BY SIZE
+               ' Interest: ' WS-INTEREST-AMT-DISPLAY DELIMITED BY SIZE
                INTO INTEREST-REPORT-LINE.
            WRITE INTEREST-REPORT-LINE.
 
+       232-ACCUMULATE-GL-TOTALS.
+      *>    ROLL THE POSTING UP INTO ITS ACCOUNT-TYPE BUCKET FOR THE
+      *>    GL CONTROL-TOTAL REPORT
+           IF WS-ACCT-TYPE = 'S'
+               ADD 1 TO WS-GL-SAVINGS-COUNT
+               ADD WS-INTEREST-AMOUNT TO WS-GL-SAVINGS-INTEREST
+           ELSE IF WS-ACCT-TYPE = 'M'
+               ADD 1 TO WS-GL-MMKT-COUNT
+               ADD WS-INTEREST-AMOUNT TO WS-GL-MMKT-INTEREST
+           ELSE
+               ADD 1 TO WS-GL-OTHER-COUNT
+               ADD WS-INTEREST-AMOUNT TO WS-GL-OTHER-INTEREST
+           END-IF.
+
+       240-WRITE-GL-CONTROL-REPORT.
+      *>    ONE LINE PER ACCOUNT TYPE PLUS A GRAND TOTAL, FORMATTED FOR
+      *>    GL BALANCING TO THE SUSPENSE ACCOUNT
+           STRING 'GL CONTROL TOTALS - INTCALC RUN DATE '
+                   DELIMITED BY SIZE
+               WS-EXECUTION-DATE DELIMITED BY SIZE
+               INTO GL-CONTROL-REPORT-LINE.
+           WRITE GL-CONTROL-REPORT-LINE.
+
+           IF DRY-RUN-MODE
+               MOVE 'MODE: DRY RUN - PREVIEW ONLY, NOT POSTED TO GL'
+                   TO GL-CONTROL-REPORT-LINE
+           ELSE
+               MOVE 'MODE: LIVE - TOTALS POSTED TO ACCOUNTS/TRANS'
+                   TO GL-CONTROL-REPORT-LINE
+           END-IF.
+           WRITE GL-CONTROL-REPORT-LINE.
+
+           MOVE WS-GL-SAVINGS-INTEREST TO WS-GL-AMOUNT-DISPLAY.
+           STRING 'TYPE: SAVINGS (S)   COUNT: ' DELIMITED BY SIZE
+               WS-GL-SAVINGS-COUNT DELIMITED BY SIZE
+               '   INTEREST: ' DELIMITED BY SIZE
+               WS-GL-AMOUNT-DISPLAY DELIMITED BY SIZE
+               INTO GL-CONTROL-REPORT-LINE.
+           WRITE GL-CONTROL-REPORT-LINE.
+
+           MOVE WS-GL-MMKT-INTEREST TO WS-GL-AMOUNT-DISPLAY.
+           STRING 'TYPE: MONEY MKT (M) COUNT: ' DELIMITED BY SIZE
+               WS-GL-MMKT-COUNT DELIMITED BY SIZE
+               '   INTEREST: ' DELIMITED BY SIZE
+               WS-GL-AMOUNT-DISPLAY DELIMITED BY SIZE
+               INTO GL-CONTROL-REPORT-LINE.
+           WRITE GL-CONTROL-REPORT-LINE.
+
+           IF WS-GL-OTHER-COUNT > 0
+               MOVE WS-GL-OTHER-INTEREST TO WS-GL-AMOUNT-DISPLAY
+               STRING 'TYPE: OTHER         COUNT: ' DELIMITED BY SIZE
+                   WS-GL-OTHER-COUNT DELIMITED BY SIZE
+                   '   INTEREST: ' DELIMITED BY SIZE
+                   WS-GL-AMOUNT-DISPLAY DELIMITED BY SIZE
+                   INTO GL-CONTROL-REPORT-LINE
+               END-STRING
+               WRITE GL-CONTROL-REPORT-LINE
+           END-IF.
+
+           MOVE WS-TOTAL-INTEREST TO WS-GL-AMOUNT-DISPLAY.
+           STRING 'GRAND TOTAL         COUNT: ' DELIMITED BY SIZE
+               WS-ACCT-COUNT DELIMITED BY SIZE
+               '   INTEREST: ' DELIMITED BY SIZE
+               WS-GL-AMOUNT-DISPLAY DELIMITED BY SIZE
+               INTO GL-CONTROL-REPORT-LINE.
+           WRITE GL-CONTROL-REPORT-LINE.
+
        300-FINALIZATION.
+           PERFORM 240-WRITE-GL-CONTROL-REPORT.
+
            CLOSE INTEREST-REPORT.
+           CLOSE GL-CONTROL-REPORT.
 
            DISPLAY 'INTCALC: Interest Calculation Complete'.
            DISPLAY 'Accounts Processed: ' WS-ACCT-COUNT.
            DISPLAY 'Total Interest Posted: ' WS-TOTAL-INTEREST.
 
-           MOVE 0 TO RETURN-CODE.
\ No newline at end of file
+           MOVE 0 TO RETURN-CODE.
