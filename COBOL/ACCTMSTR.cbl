@@ -16,6 +16,17 @@
                ASSIGN TO UT-S-ACCTOUT
                ORGANIZATION IS LINE SEQUENTIAL.
       
+      *>    MAY NOT BE ALLOCATED AT ALL ON A GIVEN RUN - FILE STATUS IS
+      *>    CHECKED RATHER THAN ASSUMED
+           SELECT CONTROL-CARD-FILE
+               ASSIGN TO UT-S-CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO UT-S-CKPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+      
        DATA DIVISION.
        FILE SECTION.
        FD ACCOUNT-INPUT-FILE.
@@ -24,6 +35,14 @@
        FD ACCOUNT-OUTPUT-FILE.
        01 ACC-OUTPUT-RECORD           PIC X(150).
       
+      *>    CONTROL CARD: COLS 1-8 COMMIT INTERVAL, 9-16 RESTART COUNT
+       FD CONTROL-CARD-FILE.
+       01 CTL-CARD-RECORD             PIC X(80).
+      
+      *>    CHECKPOINT TRAIL - ONE LINE WRITTEN PER COMMIT INTERVAL
+       FD CHECKPOINT-FILE.
+       01 CKPT-OUTPUT-RECORD          PIC X(80).
+      
        WORKING-STORAGE SECTION.
       
        01 WS-PROGRAM-INFO.
@@ -35,10 +54,20 @@
        01 WS-FILE-CONTROL.
            05 WS-EOF-ACCTIN           PIC X VALUE 'N'.
                88 ACCTIN-EOF              VALUE 'Y'.
+           05 WS-EOF-CTLCARD          PIC X VALUE 'N'.
+               88 CTLCARD-EOF             VALUE 'Y'.
+           05 WS-CTLCARD-STATUS       PIC X(2) VALUE '00'.
+               88 CTLCARD-FILE-OK         VALUE '00'.
            05 WS-RECORD-COUNT         PIC 9(8) VALUE 0.
            05 WS-SUCCESS-COUNT        PIC 9(8) VALUE 0.
            05 WS-ERROR-COUNT          PIC 9(8) VALUE 0.
       
+      *>    COMMIT-INTERVAL CHECKPOINT / RESTART CONTROL
+       01 WS-CHECKPOINT-CONTROL.
+           05 WS-COMMIT-INTERVAL      PIC 9(8) VALUE 100.
+           05 WS-RESTART-COUNT        PIC 9(8) VALUE 0.
+           05 WS-SINCE-LAST-COMMIT    PIC 9(8) VALUE 0.
+      
        COPY ACCTREC.
        COPY SQLCA.
        COPY ERRHDLR.
@@ -51,6 +80,13 @@
            05 WS-ACCT-BALANCE         PIC S9(11)V99 COMP-3 VALUE 0.
            05 WS-INTEREST-RATE        PIC 9V9(4) COMP-3.
            05 WS-OVERDRAFT-LIMIT      PIC S9(11)V99 COMP-3.
+           05 WS-INPUT-RATE-DISPLAY   PIC 9V9(4).
+           05 WS-INPUT-LIMIT-DISPLAY  PIC 9(11)V99.
+           05 WS-OLD-ACCT-STATUS      PIC X(1).
+      *>    DISPLAY-USAGE SHADOW OF WS-ACCT-BALANCE (COMP-3) - STRING
+      *>    REQUIRES A DISPLAY OR NATIONAL OPERAND, SO PACKED-DECIMAL
+      *>    AMOUNTS ARE MOVED HERE BEFORE BEING LOGGED
+           05 WS-ACCT-BALANCE-DISPLAY PIC -9(11).99.
       
        01 WS-ACTION-FLAG.
            05 WS-ACTION               PIC X(1).
@@ -78,13 +114,49 @@
            MOVE 0 TO WS-SUCCESS-COUNT.
            MOVE 0 TO WS-ERROR-COUNT.
       
+           PERFORM 110-READ-CONTROL-CARD.
+
            OPEN INPUT ACCOUNT-INPUT-FILE.
-           OPEN OUTPUT ACCOUNT-OUTPUT-FILE.
-      
+
+      *>    ON A RESTART THE PRIOR RUN'S OUTPUT LOG AND CHECKPOINT TRAIL
+      *>    MUST SURVIVE - OPEN FOR EXTEND RATHER THAN TRUNCATING THEM
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND ACCOUNT-OUTPUT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT ACCOUNT-OUTPUT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
            DISPLAY 'ACCTMSTR: Starting Account Master Maintenance'.
-           DISPLAY 'Date: ' WS-EXECUTION-DATE ' Time: ' WS-EXECUTION-TIME.
+           DISPLAY 'Date: ' WS-EXECUTION-DATE.
+           DISPLAY 'Time: ' WS-EXECUTION-TIME.
+           DISPLAY 'Commit Interval: ' WS-COMMIT-INTERVAL.
+           DISPLAY 'Restart Count: ' WS-RESTART-COUNT.
+      
+       110-READ-CONTROL-CARD.
+      *>    COLS 1-8 COMMIT INTERVAL, COLS 9-16 RESTART RECORD COUNT -
+      *>    THE CONTROL CARD DD MAY NOT BE ALLOCATED AT ALL, IN WHICH
+      *>    CASE THE RUN PROCEEDS WITH THE DEFAULTS BELOW
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF CTLCARD-FILE-OK
+               READ CONTROL-CARD-FILE
+                   AT END MOVE 'Y' TO WS-EOF-CTLCARD
+               END-READ
+               IF NOT CTLCARD-EOF
+                   MOVE CTL-CARD-RECORD(1:8) TO WS-COMMIT-INTERVAL
+                   MOVE CTL-CARD-RECORD(9:8) TO WS-RESTART-COUNT
+               END-IF
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+      
+           IF WS-COMMIT-INTERVAL = 0
+               MOVE 100 TO WS-COMMIT-INTERVAL
+           END-IF.
       
        200-PROCESS-ACCOUNTS.
+           PERFORM 205-SKIP-COMMITTED-RECORDS.
+      
            READ ACCOUNT-INPUT-FILE
                AT END MOVE 'Y' TO WS-EOF-ACCTIN
            END-READ.
@@ -95,7 +167,9 @@
                PERFORM 210-PARSE-INPUT-RECORD
                PERFORM 220-VALIDATE-ACTION
       
-               IF WS-ACTION = 'C'
+               IF INVALID-TRANSACTION
+                   PERFORM 270-LOG-INVALID-ACTION
+               ELSE IF WS-ACTION = 'C'
                    PERFORM 230-CREATE-ACCOUNT
                ELSE IF WS-ACTION = 'U'
                    PERFORM 240-UPDATE-ACCOUNT
@@ -103,22 +177,49 @@
                    PERFORM 250-RETRIEVE-ACCOUNT
                ELSE IF WS-ACTION = 'D'
                    PERFORM 260-DELETE-ACCOUNT
-               ELSE
-                   PERFORM 270-LOG-INVALID-ACTION
                END-IF
       
+               PERFORM 280-CHECK-COMMIT
+      
                READ ACCOUNT-INPUT-FILE
                    AT END MOVE 'Y' TO WS-EOF-ACCTIN
                END-READ
            END-PERFORM.
       
+           IF WS-SINCE-LAST-COMMIT > 0
+               PERFORM 285-COMMIT-CHECKPOINT
+           END-IF.
+      
+       205-SKIP-COMMITTED-RECORDS.
+      *>    RESTART: RE-READ AND DISCARD RECORDS ALREADY COMMITTED ON
+      *>    THE PRIOR RUN WITHOUT REPROCESSING THEM
+           IF WS-RESTART-COUNT > 0
+               PERFORM UNTIL WS-RECORD-COUNT >= WS-RESTART-COUNT
+                          OR ACCTIN-EOF
+                   READ ACCOUNT-INPUT-FILE
+                       AT END MOVE 'Y' TO WS-EOF-ACCTIN
+                   END-READ
+                   IF NOT ACCTIN-EOF
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+               END-PERFORM
+               DISPLAY 'ACCTMSTR: Restart - skipped '
+                   WS-RECORD-COUNT ' previously committed records'
+           END-IF.
+      
        210-PARSE-INPUT-RECORD.
            MOVE ACC-INPUT-RECORD(1:1) TO WS-ACTION.
            MOVE ACC-INPUT-RECORD(2:12) TO WS-ACCT-NUMBER.
            MOVE ACC-INPUT-RECORD(14:8) TO WS-CUST-ID.
            MOVE ACC-INPUT-RECORD(22:1) TO WS-ACCT-TYPE.
+      *>    COL 23 CARRIES THE REQUESTED NEW STATUS ON UPDATE RECORDS
+           IF ACTION-UPDATE
+               MOVE ACC-INPUT-RECORD(23:1) TO WS-ACCT-STATUS
+           END-IF.
       
        220-VALIDATE-ACTION.
+           MOVE 'Y' TO WS-VALID-TRANSACTION.
+      
            IF WS-ACTION NOT = 'C' AND
               WS-ACTION NOT = 'U' AND
               WS-ACTION NOT = 'R' AND
@@ -126,16 +227,36 @@
                MOVE 'N' TO WS-VALID-TRANSACTION
            END-IF.
       
+           IF VALID-TRANSACTION AND
+              (ACTION-CREATE OR ACTION-UPDATE)
+               PERFORM 225-VALIDATE-FIELDS
+           END-IF.
+      
+       225-VALIDATE-FIELDS.
+      *>    FIELD-LEVEL EDITS - REJECT BEFORE WE EVER TOUCH DB2
+           MOVE WS-ACCT-TYPE TO ACR-TYPE-CHECK.
+           IF NOT ACR-TYPE-IS-VALID
+               MOVE 'N' TO WS-VALID-TRANSACTION
+           END-IF.
+      
+           IF WS-CUST-ID = SPACES OR WS-CUST-ID NOT NUMERIC
+               MOVE 'N' TO WS-VALID-TRANSACTION
+           END-IF.
+      
        230-CREATE-ACCOUNT.
       *>    Insert new account into DB2
+           PERFORM 232-PARSE-CREATE-FIELDS.
+      
            EXEC SQL
                INSERT INTO ACCOUNTS
                    (ACCOUNT_NUMBER, CUSTOMER_ID, ACCOUNT_TYPE,
-                    ACCOUNT_BALANCE, ACCOUNT_STATUS,
+                    ACCOUNT_BALANCE, ACCOUNT_STATUS, INTEREST_RATE,
+                    OVERDRAFT_LIMIT,
                     CREATION_DATE, LAST_UPDATE_DATE, LAST_UPDATE_TIME)
                VALUES
                    (:WS-ACCT-NUMBER, :WS-CUST-ID, :WS-ACCT-TYPE,
-                    0.00, 'A', CURRENT_DATE, CURRENT_DATE, CURRENT_TIME)
+                    0.00, 'A', :WS-INTEREST-RATE, :WS-OVERDRAFT-LIMIT,
+                    CURRENT_DATE, CURRENT_DATE, CURRENT_TIME)
            END-EXEC.
       
            IF SQLCODE = 0
@@ -146,6 +267,14 @@
                ADD 1 TO WS-ERROR-COUNT
            END-IF.
       
+       232-PARSE-CREATE-FIELDS.
+      *>    COLS 23-27 INITIAL RATE (9V9999), COLS 28-40 OVERDRAFT
+      *>    LIMIT (9(11)V99) - ONLY MEANINGFUL ON CREATE RECORDS
+           MOVE ACC-INPUT-RECORD(23:5) TO WS-INPUT-RATE-DISPLAY.
+           MOVE ACC-INPUT-RECORD(28:13) TO WS-INPUT-LIMIT-DISPLAY.
+           MOVE WS-INPUT-RATE-DISPLAY TO WS-INTEREST-RATE.
+           MOVE WS-INPUT-LIMIT-DISPLAY TO WS-OVERDRAFT-LIMIT.
+      
        235-LOG-CREATE-SUCCESS.
            STRING WS-EXECUTION-DATE DELIMITED BY SIZE
                ' ' DELIMITED BY SIZE
@@ -159,17 +288,34 @@
            WRITE ACC-OUTPUT-RECORD.
       
        236-LOG-CREATE-ERROR.
+           MOVE SQLCODE TO ERH-SQLCODE-DISPLAY.
            STRING WS-EXECUTION-DATE DELIMITED BY SIZE
                ' ' DELIMITED BY SIZE
                WS-EXECUTION-TIME DELIMITED BY SIZE
                ': CREATE ERROR - SQLCODE=' DELIMITED BY SIZE
-               SQLCODE DELIMITED BY SIZE
+               ERH-SQLCODE-DISPLAY DELIMITED BY SIZE
                INTO ACC-OUTPUT-RECORD
            END-STRING.
            WRITE ACC-OUTPUT-RECORD.
       
        240-UPDATE-ACCOUNT.
-      *>    Update existing account in DB2
+      *>    Capture the before-image of the account status first so
+      *>    the audit trail records both old and new values
+           EXEC SQL
+               SELECT ACCOUNT_STATUS
+               INTO :WS-OLD-ACCT-STATUS
+               FROM ACCOUNTS
+               WHERE ACCOUNT_NUMBER = :WS-ACCT-NUMBER
+           END-EXEC.
+      
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               PERFORM 246-LOG-UPDATE-ERROR
+           ELSE
+               PERFORM 242-APPLY-UPDATE
+           END-IF.
+      
+       242-APPLY-UPDATE.
            EXEC SQL
                UPDATE ACCOUNTS
                SET ACCOUNT_STATUS = :WS-ACCT-STATUS,
@@ -180,21 +326,37 @@
       
            IF SQLCODE = 0
                ADD 1 TO WS-SUCCESS-COUNT
-               STRING WS-EXECUTION-DATE DELIMITED BY SIZE
-                   ' UPDATE SUCCESS - ' DELIMITED BY SIZE
-                   WS-ACCT-NUMBER DELIMITED BY SIZE
-                   INTO ACC-OUTPUT-RECORD
-               END-STRING
+               PERFORM 245-LOG-UPDATE-AUDIT
            ELSE
                ADD 1 TO WS-ERROR-COUNT
-               STRING WS-EXECUTION-DATE DELIMITED BY SIZE
-                   ' UPDATE ERROR - SQLCODE=' DELIMITED BY SIZE
-                   SQLCODE DELIMITED BY SIZE
-                   INTO ACC-OUTPUT-RECORD
-               END-STRING
+               PERFORM 246-LOG-UPDATE-ERROR
            END-IF.
+      
+       245-LOG-UPDATE-AUDIT.
+      *>    STRUCTURED BEFORE/AFTER AUDIT IMAGE - ACCOUNT, OLD STATUS,
+      *>    NEW STATUS, DATE, TIME
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' UPDATE SUCCESS - Account: ' DELIMITED BY SIZE
+               WS-ACCT-NUMBER DELIMITED BY SIZE
+               ' Old-Status: ' DELIMITED BY SIZE
+               WS-OLD-ACCT-STATUS DELIMITED BY SIZE
+               ' New-Status: ' DELIMITED BY SIZE
+               WS-ACCT-STATUS DELIMITED BY SIZE
+               ' Time: ' DELIMITED BY SIZE
+               WS-EXECUTION-TIME DELIMITED BY SIZE
+               INTO ACC-OUTPUT-RECORD
+           END-STRING.
            WRITE ACC-OUTPUT-RECORD.
       
+       246-LOG-UPDATE-ERROR.
+           MOVE SQLCODE TO ERH-SQLCODE-DISPLAY.
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' UPDATE ERROR - SQLCODE=' DELIMITED BY SIZE
+               ERH-SQLCODE-DISPLAY DELIMITED BY SIZE
+               INTO ACC-OUTPUT-RECORD
+           END-STRING.
+           WRITE ACC-OUTPUT-RECORD.
+
        250-RETRIEVE-ACCOUNT.
       *>    Retrieve account details from DB2
            EXEC SQL
@@ -205,24 +367,66 @@
                FROM ACCOUNTS
                WHERE ACCOUNT_NUMBER = :WS-ACCT-NUMBER
            END-EXEC.
-      
+
            IF SQLCODE = 0
                ADD 1 TO WS-SUCCESS-COUNT
+               MOVE WS-ACCT-BALANCE TO WS-ACCT-BALANCE-DISPLAY
                STRING WS-EXECUTION-DATE DELIMITED BY SIZE
                    ' RETRIEVE SUCCESS - Balance: ' DELIMITED BY SIZE
-                   WS-ACCT-BALANCE DELIMITED BY SIZE
+                   WS-ACCT-BALANCE-DISPLAY DELIMITED BY SIZE
                    INTO ACC-OUTPUT-RECORD
                END-STRING
            ELSE
                ADD 1 TO WS-ERROR-COUNT
                STRING WS-EXECUTION-DATE DELIMITED BY SIZE
-                   ' RETRIEVE ERROR - Account not found' DELIMITED BY SIZE
+                   ' RETRIEVE ERROR - Account not found' DELIMITED BY
+                       SIZE
                    INTO ACC-OUTPUT-RECORD
                END-STRING
            END-IF.
            WRITE ACC-OUTPUT-RECORD.
       
        260-DELETE-ACCOUNT.
+      *>    Closure is only allowed at a zero balance - retrieve the
+      *>    current balance first and refuse the closure otherwise
+           EXEC SQL
+               SELECT ACCOUNT_BALANCE
+               INTO :WS-ACCT-BALANCE
+               FROM ACCOUNTS
+               WHERE ACCOUNT_NUMBER = :WS-ACCT-NUMBER
+           END-EXEC.
+      
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               PERFORM 265-LOG-DELETE-ERROR
+           ELSE IF WS-ACCT-BALANCE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               PERFORM 266-LOG-DELETE-BALANCE-ERROR
+           ELSE
+               PERFORM 268-CLOSE-ACCOUNT
+           END-IF.
+      
+       265-LOG-DELETE-ERROR.
+           MOVE SQLCODE TO ERH-SQLCODE-DISPLAY.
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' DELETE ERROR - SQLCODE=' DELIMITED BY SIZE
+               ERH-SQLCODE-DISPLAY DELIMITED BY SIZE
+               INTO ACC-OUTPUT-RECORD
+           END-STRING.
+           WRITE ACC-OUTPUT-RECORD.
+
+       266-LOG-DELETE-BALANCE-ERROR.
+           MOVE WS-ACCT-BALANCE TO WS-ACCT-BALANCE-DISPLAY.
+           STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' DELETE REJECTED - Account: ' DELIMITED BY SIZE
+               WS-ACCT-NUMBER DELIMITED BY SIZE
+               ' Balance not zero: ' DELIMITED BY SIZE
+               WS-ACCT-BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO ACC-OUTPUT-RECORD
+           END-STRING.
+           WRITE ACC-OUTPUT-RECORD.
+      
+       268-CLOSE-ACCOUNT.
       *>    Mark account as inactive (soft delete)
            EXEC SQL
                UPDATE ACCOUNTS
@@ -234,22 +438,62 @@
       
            IF SQLCODE = 0
                ADD 1 TO WS-SUCCESS-COUNT
+               STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+                   ' DELETE SUCCESS - ' DELIMITED BY SIZE
+                   WS-ACCT-NUMBER DELIMITED BY SIZE
+                   INTO ACC-OUTPUT-RECORD
+               END-STRING
            ELSE
                ADD 1 TO WS-ERROR-COUNT
+               MOVE SQLCODE TO ERH-SQLCODE-DISPLAY
+               STRING WS-EXECUTION-DATE DELIMITED BY SIZE
+                   ' DELETE ERROR - SQLCODE=' DELIMITED BY SIZE
+                   ERH-SQLCODE-DISPLAY DELIMITED BY SIZE
+                   INTO ACC-OUTPUT-RECORD
+               END-STRING
            END-IF.
-      
+           WRITE ACC-OUTPUT-RECORD.
+
        270-LOG-INVALID-ACTION.
+      *>    CATCHES BOTH AN UNRECOGNIZED ACTION CODE AND A RECORD
+      *>    THAT FAILED FIELD-LEVEL EDIT IN 225-VALIDATE-FIELDS
            STRING WS-EXECUTION-DATE DELIMITED BY SIZE
-               ' INVALID ACTION - ' DELIMITED BY SIZE
+               ' VALIDATION REJECTED - Account: ' DELIMITED BY SIZE
+               WS-ACCT-NUMBER DELIMITED BY SIZE
+               ' Action: ' DELIMITED BY SIZE
                WS-ACTION DELIMITED BY SIZE
                INTO ACC-OUTPUT-RECORD
            END-STRING.
            WRITE ACC-OUTPUT-RECORD.
            ADD 1 TO WS-ERROR-COUNT.
       
+       280-CHECK-COMMIT.
+           ADD 1 TO WS-SINCE-LAST-COMMIT.
+           IF WS-SINCE-LAST-COMMIT >= WS-COMMIT-INTERVAL
+               PERFORM 285-COMMIT-CHECKPOINT
+           END-IF.
+      
+       285-COMMIT-CHECKPOINT.
+      *>    COMMIT THE UNIT OF WORK AND DROP A RESTART CHECKPOINT
+           EXEC SQL COMMIT END-EXEC.
+           MOVE 0 TO WS-SINCE-LAST-COMMIT.
+           PERFORM 286-WRITE-CHECKPOINT-RECORD.
+      
+       286-WRITE-CHECKPOINT-RECORD.
+           STRING 'CHECKPOINT ' DELIMITED BY SIZE
+               WS-EXECUTION-DATE DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-EXECUTION-TIME DELIMITED BY SIZE
+               ' RECORDS-COMMITTED=' DELIMITED BY SIZE
+               WS-RECORD-COUNT DELIMITED BY SIZE
+               INTO CKPT-OUTPUT-RECORD
+           END-STRING.
+           WRITE CKPT-OUTPUT-RECORD.
+      
        300-FINALIZATION.
            CLOSE ACCOUNT-INPUT-FILE.
            CLOSE ACCOUNT-OUTPUT-FILE.
+           CLOSE CHECKPOINT-FILE.
       
            DISPLAY 'ACCTMSTR: Processing Complete'.
            DISPLAY 'Records Processed: ' WS-RECORD-COUNT.
@@ -260,4 +504,4 @@
                MOVE 8 TO RETURN-CODE
            ELSE
                MOVE 0 TO RETURN-CODE
-           END-IF.
\ No newline at end of file
+           END-IF.
